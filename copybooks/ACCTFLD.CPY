@@ -0,0 +1,8 @@
+      *ACCT-REC hesap ana dosyasinin kayit duzeni. CBLWRK2 (rapor) ve
+      *CBLWRK3 (bakim) programlarinin ikisi de bu duzeni kullanir.
+       01  ACCT-FIELDS.
+           05 ACCT-NO        PIC 9(04).
+           05 ACCT-NAME      PIC X(15).
+           05 ACCT-SURNAME   PIC X(15).
+           05 ACCT-BDATE     PIC 9(08).
+           05 ACCT-TODAY     PIC 9(08).
