@@ -1,7 +1,7 @@
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBLWRK2
-       AUTHOR.        Burak Kozluca
+       PROGRAM-ID.    CBLWRK2.
+       AUTHOR.        Burak Kozluca.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -9,8 +9,40 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE
                              STATUS    PRT-ST.
+      *ACCT-NO uzerinden rastgele erisim/bakinti yapabilmek icin
+      *hesap ana dosyasi indeksli (KSDS) olarak tanimlandi; soyadina
+      *gore siralama gerektiginde ACCT-SURNAME alternatif anahtari
+      *kullanilir.
            SELECT ACCT-REC   ASSIGN TO ACCTREC
+                             ORGANIZATION  INDEXED
+                             ACCESS MODE   SEQUENTIAL
+                             RECORD KEY    IS ACCT-NO
+                             ALTERNATE RECORD KEY IS ACCT-SURNAME
+                                          WITH DUPLICATES
                              STATUS    ACCT-ST.
+           SELECT REJECT-RPT ASSIGN TO REJRPT
+                             STATUS    REJ-ST.
+      *Kosuyu yeniden baslatma secenegini tasiyan kontrol karti.
+      *Bulunamazsa varsayilanlarla (yeniden baslatma yok) devam edilir.
+           SELECT CONTROL-CARD ASSIGN TO CTLCARD
+                             STATUS    CTL-ST.
+      *Son yazilan ACCT-NO ve kayit sayisini tutan kontrol noktasi
+      *dosyasi; buyuk bir kosu yarida kesilirse yeniden baslatmada
+      *kaldigi yerden devam edebilmek icin kullanilir.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPNT
+                             ORGANIZATION  RELATIVE
+                             ACCESS MODE   RANDOM
+                             RELATIVE KEY  WS-CHK-RRN
+                             STATUS    CHK-ST.
+      *PRINT-LINE'in virgulle ayrilmis, disaridaki sistemlere
+      *aktarilabilecek karsiligi.
+           SELECT CSV-FILE   ASSIGN TO CSVOUT
+                             ORGANIZATION  LINE SEQUENTIAL
+                             STATUS    CSV-ST.
+      *Yaklasan dogum gunlerini (kontrol kartindaki gun penceresi
+      *icinde kalanlari) listeleyen ayri rapor.
+           SELECT BIRTHRPT   ASSIGN TO BDAYRPT
+                             STATUS    BDY-ST.
       *-------------
        DATA DIVISION.
       *-------------
@@ -25,16 +57,106 @@
            05 PRT-SURNAME    PIC X(15).
            05 PRT-BDATE      PIC 9(08).
            05 PRT-TODAY      PIC 9(08).
-           05 PRT-DIFF       PIC 9(04).
+      *PRT-DIFF (PIC 9(04) gun farki) 27 yasin uzerinde tasma yaptigi icin
+      *yerine yil/ay/gun kirilimi konuldu.
+           05 PRT-AGE-YY     PIC 9(03).
+           05 FILLER         PIC X(01) VALUE SPACE.
+           05 PRT-AGE-MM     PIC 9(02).
+           05 FILLER         PIC X(01) VALUE SPACE.
+           05 PRT-AGE-DD     PIC 9(02).
+      *TRAILER-REC ile ayni FD icinde RECORDING MODE F altinda oldugu
+      *icin PRINT-REC de TRAILER-REC ile (82 bayt) ayni uzunlukta
+      *olmak zorunda; aksi halde calisma zamani sabit uzunluklu
+      *cikisi birakip degisken uzunluklu kayitlara gecer.
+           05 FILLER         PIC X(21) VALUE SPACES.
+
+      *Kosu sonunda okunan/yazilan kayit sayisini ve dogum yili
+      *ondaligina gore kirilimini gostermek icin kullanilan ozet
+      *(trailer) satiri. Ayni FD icinde PRINT-REC ile birlikte tanimli.
+       01  TRAILER-REC.
+           05 TRL-LABEL         PIC X(20).
+           05 TRL-RECS-READ     PIC 9(07).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 TRL-LABEL2        PIC X(17) VALUE SPACES.
+           05 TRL-RECS-WRITTEN  PIC 9(07).
+           05 FILLER            PIC X(02) VALUE SPACES.
+      *TRL-DECADE-RANGE normalde "dusuk-yuksek" seklinde sayisal olarak
+      *doldurulur; 1900 oncesi ve 2050 sonrasi uc kutular icin ise ayni
+      *alan TRL-DECADE-RANGE-TEXT olarak metin etiketiyle (orn.
+      *"PRE-1900") doldurulur -- bkz. H920-WRITE-DECADE-LINE.
+           05 TRL-DECADE-RANGE.
+              10 TRL-DECADE-LOW    PIC 9(04).
+              10 FILLER            PIC X(01) VALUE '-'.
+              10 TRL-DECADE-HIGH   PIC 9(04).
+              10 FILLER            PIC X(06) VALUE SPACES.
+           05 TRL-DECADE-RANGE-TEXT REDEFINES TRL-DECADE-RANGE
+                                 PIC X(15).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 TRL-DECADE-COUNT  PIC 9(07).
+           05 FILLER            PIC X(03) VALUE SPACES.
 
       *Okuyacagimiz dosyadaki verileri almak icin degiskenleri tanimladik
+      *(duzen CBLWRK3 bakim programiyla ortak kullanildigi icin
+      *ACCTFLD copybook'una tasindi).
        FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-FIELDS.
-           05 ACCT-NO        PIC 9(04).
-           05 ACCT-NAME      PIC X(15).
-           05 ACCT-SURNAME   PIC X(15).
-           05 ACCT-BDATE     PIC 9(08).
-           05 ACCT-TODAY     PIC 9(08).
+           COPY ACCTFLD.
+
+      *Tarihi hatali (imkansiz tarih, sifir, vb.) kayitlarin ACCT-NO ve
+      *bozuk alaniyla birlikte dustugu istisna raporu.
+       FD  REJECT-RPT RECORDING MODE F.
+       01  REJECT-REC.
+           05 REJ-ACCT-NO      PIC 9(04).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 REJ-FIELD-NAME   PIC X(10).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 REJ-FIELD-VALUE  PIC 9(08).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 REJ-REASON       PIC X(30).
+
+      *Kosuyu yeniden baslatma, PRINT-LINE'i soyadina gore siralama
+      *ve/veya belirli bir yas araligiyla sinirlama secimlerini
+      *tasiyan kontrol karti.
+       FD  CONTROL-CARD RECORDING MODE F.
+       01  CONTROL-REC.
+           05 CTL-RESTART-OPTION  PIC X(01).
+              88 CTL-RESTART-YES     VALUE 'Y'.
+              88 CTL-RESTART-NO      VALUE 'N'.
+           05 CTL-SORT-OPTION     PIC X(01).
+              88 CTL-SORT-BY-NUMBER  VALUE 'N'.
+              88 CTL-SORT-BY-SURNAME VALUE 'S'.
+           05 CTL-AGE-LOW         PIC 9(03).
+           05 CTL-AGE-HIGH        PIC 9(03).
+      *Dogum gunu penceresi (kac gun icinde); sifirsa rapor bos kalir.
+           05 CTL-BDAY-WINDOW     PIC 9(03).
+           05 FILLER               PIC X(69) VALUE SPACES.
+
+      *Son basariyla yazilan ACCT-NO ve o ana kadar yazilan kayit
+      *sayisini tutan tek kayitlik kontrol noktasi dosyasi.
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05 CHK-LAST-ACCT-NO  PIC 9(04).
+           05 CHK-REC-COUNT     PIC 9(07).
+           05 CHK-STATUS        PIC X(01).
+              88 CHK-COMPLETE      VALUE 'C'.
+              88 CHK-INCOMPLETE    VALUE 'I'.
+           05 FILLER            PIC X(10) VALUE SPACES.
+
+      *ACCT-NO, ACCT-NAME, ACCT-SURNAME, ACCT-BDATE, ACCT-TODAY ve
+      *hesaplanan yas virgulle ayrilmis olarak bu dosyaya yazilir.
+       FD  CSV-FILE.
+       01  CSV-REC               PIC X(80).
+
+      *ACCT-TODAY'e gore dogum gunune WS-CTL-BDAY-WINDOW gun veya
+      *daha az kalan hesaplarin listelendigi rapor.
+       FD  BIRTHRPT RECORDING MODE F.
+       01  BIRTHRPT-REC.
+           05 BDY-ACCT-NO      PIC 9(04).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 BDY-NAME         PIC X(15).
+           05 BDY-SURNAME      PIC X(15).
+           05 BDY-BDATE        PIC 9(08).
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 BDY-DAYS-AHEAD   PIC 9(03).
 
       *Okumanin ve yazdirmanin basarili olup olmadigini kontrol etmek icin statu
        WORKING-STORAGE SECTION.
@@ -44,8 +166,132 @@
            05 ACCT-ST   PIC 9(02).
               88 ACCT-EOF     VALUE 10.
               88 ACCT-SUCCESS VALUE 00 97.
-           05 WS-INT-D PIC 9(07).
+           05 REJ-ST   PIC 9(02).
+              88 REJ-SUCCESS VALUE 00 97.
+           05 CTL-ST   PIC 9(02).
+              88 CTL-SUCCESS VALUE 00 97.
+           05 CHK-ST   PIC 9(02).
+              88 CHK-SUCCESS VALUE 00 97.
+           05 CSV-ST   PIC 9(02).
+              88 CSV-SUCCESS VALUE 00 97.
+           05 BDY-ST   PIC 9(02).
+              88 BDY-SUCCESS VALUE 00 97.
+           05 WS-PRT-OPEN-SW   PIC X(01) VALUE 'N'.
+              88 WS-PRT-OPEN      VALUE 'Y'.
+              88 WS-PRT-NOT-OPEN  VALUE 'N'.
            05 WS-INT-T PIC 9(07).
+           05 WS-DATES-SW      PIC X(01).
+              88 WS-DATES-VALID   VALUE 'Y'.
+              88 WS-DATES-INVALID VALUE 'N'.
+
+      *ACCT-BDATE/ACCT-TODAY tarihlerini yil/ay/gun olarak parcalamak
+      *icin kullanilan alanlar. Yas hesabi bunlar uzerinden yapilir.
+       01  WS-AGE-WORK-AREA.
+           05 WS-BDATE-CDT.
+              10 WS-BDATE-YYYY PIC 9(04).
+              10 WS-BDATE-MM   PIC 9(02).
+              10 WS-BDATE-DD   PIC 9(02).
+           05 WS-TODAY-CDT.
+              10 WS-TODAY-YYYY PIC 9(04).
+              10 WS-TODAY-MM   PIC 9(02).
+              10 WS-TODAY-DD   PIC 9(02).
+           05 WS-BORROW-MM     PIC 9(02).
+           05 WS-DIM-DAYS      PIC 9(02).
+           05 WS-MM-BORROW     PIC 9(01).
+           05 WS-YY-BORROW     PIC 9(01).
+           05 WS-AGE-YY        PIC 9(03).
+           05 WS-AGE-MM        PIC 9(02).
+           05 WS-AGE-DD        PIC 9(02).
+
+      *ACCT-BDATE ve ACCT-TODAY'in gercek bir takvim tarihi olup
+      *olmadigini H155-VALIDATE-CDT-FIELDS ile kontrol etmek icin
+      *ortak calisma alani.
+       01  WS-DATE-CHK-AREA.
+           05 WS-CHK-CDT.
+              10 WS-CHK-YYYY PIC 9(04).
+              10 WS-CHK-MM   PIC 9(02).
+              10 WS-CHK-DD   PIC 9(02).
+           05 WS-CHK-SW        PIC X(01).
+              88 WS-CHK-VALID     VALUE 'Y'.
+              88 WS-CHK-INVALID   VALUE 'N'.
+           05 WS-BAD-FIELD-NAME  PIC X(10).
+           05 WS-BAD-FIELD-VALUE PIC 9(08).
+           05 WS-BAD-REASON      PIC X(30).
+
+      *Kosu kontrol toplamlari: okunan/yazilan kayit sayisi ve dogum
+      *yili ondaligina gore dagilim. Tablo 1900 oncesi ve 2050 sonrasi
+      *icin kendi ayri kirilim satirlarina (bkz. WS-DEC-SUB) sahiptir;
+      *bunlar 1900-1909 / 2040-2049 gercek ondaliklariyla karistirilmaz.
+       01  WS-TOTALS-AREA.
+           05 WS-RECS-READ      PIC 9(07) VALUE ZERO.
+           05 WS-RECS-WRITTEN   PIC 9(07) VALUE ZERO.
+           05 WS-DEC-SUB        PIC 9(02) VALUE ZERO.
+           05 WS-DEC-IDX        PIC 9(02) VALUE ZERO.
+           05 WS-DECADE-COUNTS.
+              10 WS-DECADE-COUNT PIC 9(06) VALUE ZERO OCCURS 17 TIMES.
+
+      *Yeniden baslatma secenegi ve kontrol noktasi dosyasinin
+      *yonetimi icin kullanilan alanlar.
+       01  WS-CKPT-AREA.
+           05 WS-CHK-RRN          PIC 9(04) VALUE 1.
+           05 WS-CKPT-COUNTER     PIC 9(05) VALUE ZERO.
+           05 WS-CKPT-INTERVAL    PIC 9(05) VALUE 1000.
+           05 WS-CHKPT-OPEN-SW    PIC X(01) VALUE 'N'.
+              88 WS-CHKPT-OPEN       VALUE 'Y'.
+              88 WS-CHKPT-NOT-OPEN   VALUE 'N'.
+           05 WS-CTL-RESTART-SW   PIC X(01) VALUE 'N'.
+              88 WS-DO-RESTART       VALUE 'Y'.
+           05 WS-RESTART-KEY      PIC 9(04) VALUE ZERO.
+           05 WS-RESTART-PEND-SW  PIC X(01) VALUE 'N'.
+              88 WS-RESTART-PENDING  VALUE 'Y'.
+
+      *Kontrol kartindan gelen siralama ve yas araligi secimleri.
+      *Ikisi de sifirsa yas filtresi uygulanmaz.
+       01  WS-SELECTION-AREA.
+           05 WS-CTL-SORT-SW      PIC X(01) VALUE 'N'.
+              88 WS-CTL-SORT-SURNAME  VALUE 'S'.
+           05 WS-CTL-AGE-LOW      PIC 9(03) VALUE ZERO.
+           05 WS-CTL-AGE-HIGH     PIC 9(03) VALUE ZERO.
+           05 WS-CTL-BDAY-WINDOW  PIC 9(03) VALUE ZERO.
+           05 WS-AGE-RANGE-SW     PIC X(01) VALUE 'Y'.
+              88 WS-AGE-IN-RANGE      VALUE 'Y'.
+              88 WS-AGE-NOT-IN-RANGE  VALUE 'N'.
+
+      *ACCT-NO 0000-9999 arasindaki her deger icin bu kosuda daha once
+      *goruldu mu bilgisini tutar; indeksli ana dosyada anahtar
+      *tekilligi zaten ISAM tarafindan saglansa da, veri girisinden
+      *kaynaklanan cakismalari (ornegin dis kaynakli bir yukleme)
+      *yakalamak icin bu ek kontrol tutulur.
+       01  WS-DUP-TABLE.
+           05 WS-DUP-FLAGS  PIC X(01) VALUE 'N' OCCURS 10000 TIMES.
+           05 WS-DUP-IDX    PIC 9(05) VALUE ZERO.
+
+      *ACCT-TODAY'e gore hesabin bu yilki (veya gectiyse gelecek
+      *yilki) dogum gununu bulmak icin kullanilan calisma alani.
+       01  WS-BDAY-WORK-AREA.
+           05 WS-BDAY-TARGET-YYYY  PIC 9(04).
+           05 WS-BDAY-DD-USE       PIC 9(02).
+           05 WS-BDAY-DATE         PIC 9(08).
+           05 WS-BDAY-INT          PIC 9(07).
+           05 WS-DAYS-TO-BDAY      PIC 9(05).
+
+      *Ay basina dusen normal gun sayilari (subat icin artik yil kontrolu
+      *ayrica yapilir).
+       01  WS-DIM-VALUES.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01  WS-DIM-TABLE REDEFINES WS-DIM-VALUES.
+           05 WS-DIM-ENTRY PIC 9(02) OCCURS 12 TIMES.
 
       *------------------
        PROCEDURE DIVISION.
@@ -57,6 +303,11 @@
            PERFORM H200-PROCESS UNTIL ACCT-EOF.
            PERFORM H999-PROGRAM-EXIT.
       *Dosyalarin acilamama ve okunamama durumunu kontrol ettik.
+      *Cikis dosyalari, kontrol karti ve kontrol noktasi okunup gercek
+      *bir yeniden baslatma olup olmadigi belli olana kadar acilmaz;
+      *aksi halde bir restart kosusu da onceki kosunun rapor
+      *ciktilarini OPEN OUTPUT ile sifirlardi (bkz. H125-OPEN-OUTPUT-
+      *FILES).
        H100-OPEN-FILES.
            OPEN INPUT  ACCT-REC.
            IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
@@ -64,47 +315,511 @@
               MOVE ACCT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-           OPEN OUTPUT PRINT-LINE.
+           PERFORM H110-READ-CONTROL-CARD.
+           PERFORM H120-INIT-CHECKPOINT.
+           PERFORM H125-OPEN-OUTPUT-FILES.
+           PERFORM H130-POSITION-MASTER.
+       H100-END.EXIT.
+      *Kontrol karti varsa okur; yoksa veya okunamazsa yeniden
+      *baslatma kapali kabul edilir (WS-CTL-RESTART-SW zaten 'N').
+       H110-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD.
+           IF CTL-SUCCESS
+              READ CONTROL-CARD
+              IF CTL-SUCCESS
+                 MOVE CTL-RESTART-OPTION TO WS-CTL-RESTART-SW
+                 MOVE CTL-SORT-OPTION TO WS-CTL-SORT-SW
+                 MOVE CTL-AGE-LOW TO WS-CTL-AGE-LOW
+                 MOVE CTL-AGE-HIGH TO WS-CTL-AGE-HIGH
+                 MOVE CTL-BDAY-WINDOW TO WS-CTL-BDAY-WINDOW
+              END-IF
+              CLOSE CONTROL-CARD
+           END-IF.
+       H110-END.EXIT.
+      *Kontrol noktasi dosyasini acar (ilk kosuda yoksa olusturur).
+      *Yeniden baslatma istenmisse ve dosyada tamamlanmamis onceki
+      *bir kosunun izi varsa, kaldigi ACCT-NO'yu WS-RESTART-KEY'e alir.
+      *Soyadina gore siralama modunda kaldigi yerden devam etmenin bir
+      *anlami olmadigindan (bkz. H130-POSITION-MASTER) bu modda
+      *WS-RESTART-PENDING hic isaretlenmez; kontrol noktasi sifirlanir
+      *ve H125-OPEN-OUTPUT-FILES cikis dosyalarini bastan acar.
+       H120-INIT-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CHK-SUCCESS
+              SET WS-CHKPT-OPEN TO TRUE
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE
+              IF NOT CHK-SUCCESS
+                 DISPLAY 'UNABLE TO OPEN FILE: ' CHK-ST
+                 MOVE CHK-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+              MOVE ZERO TO CHK-LAST-ACCT-NO
+              MOVE ZERO TO CHK-REC-COUNT
+              SET CHK-INCOMPLETE TO TRUE
+              WRITE CHECKPOINT-REC
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+              SET WS-CHKPT-OPEN TO TRUE
+           END-IF.
+           IF WS-DO-RESTART AND NOT WS-CTL-SORT-SURNAME
+              READ CHECKPOINT-FILE
+              IF CHK-SUCCESS AND CHK-INCOMPLETE AND CHK-LAST-ACCT-NO > 0
+                 MOVE CHK-LAST-ACCT-NO TO WS-RESTART-KEY
+                 SET WS-RESTART-PENDING TO TRUE
+      *Onceki kosudan kalan yazilan kayit sayisini devam ettiriyoruz
+      *ki H900-WRITE-TRAILER kosunun tamamini kapsayan bir toplam
+      *versin. Okunan kayit sayisi ve ondalik kirilimi kontrol
+      *noktasi dosyasinda tutulmadigindan bu ikisi yalnizca
+      *kaldigi-yerden-devam eden kismi yansitir.
+                 MOVE CHK-REC-COUNT TO WS-RECS-WRITTEN
+              END-IF
+           ELSE
+              MOVE ZERO TO CHK-LAST-ACCT-NO
+              MOVE ZERO TO CHK-REC-COUNT
+              SET CHK-INCOMPLETE TO TRUE
+              REWRITE CHECKPOINT-REC
+           END-IF.
+       H120-END.EXIT.
+      *Rapor cikislarini acar. WS-RESTART-PENDING bu noktada kesinlesmis
+      *durumdadir (H120-INIT-CHECKPOINT soyadi modunda hicbir zaman
+      *TRUE birakmaz), dolayisiyla gercek bir yeniden baslatmada onceki
+      *kosunun satirlarinin uzerine yazilmamasi icin OPEN EXTEND
+      *kullanilir; ilk kosuda veya soyadi sirali kosuda oldugu gibi
+      *dosyalar bastan yazilacaksa OPEN OUTPUT kullanilir.
+       H125-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-PENDING
+              OPEN EXTEND PRINT-LINE
+           ELSE
+              OPEN OUTPUT PRINT-LINE
+           END-IF.
            IF (PRT-ST NOT = 0) AND (ACCT-ST NOT = 97)
               DISPLAY 'UNABLE TO OPEN FILE: ' PRT-ST
               MOVE PRT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-           READ ACCT-REC.
-           IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
-              DISPLAY 'UNABLE TO READ FILE: ' ACCT-ST
-              MOVE ACCT-ST TO RETURN-CODE
+           SET WS-PRT-OPEN TO TRUE.
+           IF WS-RESTART-PENDING
+              OPEN EXTEND REJECT-RPT
+           ELSE
+              OPEN OUTPUT REJECT-RPT
+           END-IF.
+           IF (REJ-ST NOT = 0) AND (REJ-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' REJ-ST
+              MOVE REJ-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-       H100-END.EXIT.
+           IF WS-RESTART-PENDING
+              OPEN EXTEND CSV-FILE
+           ELSE
+              OPEN OUTPUT CSV-FILE
+           END-IF.
+           IF (CSV-ST NOT = 0) AND (CSV-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' CSV-ST
+              MOVE CSV-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF WS-RESTART-PENDING
+              OPEN EXTEND BIRTHRPT
+           ELSE
+              OPEN OUTPUT BIRTHRPT
+           END-IF.
+           IF (BDY-ST NOT = 0) AND (BDY-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' BDY-ST
+              MOVE BDY-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H125-END.EXIT.
+      *Soyadina gore siralama istenmisse ACCT-REC'i ACCT-SURNAME
+      *alternatif anahtariyla bastan konumlandirir (bu durumda kaldigi
+      *yerden devam etmenin bir anlami olmadigindan yeniden baslatma
+      *bu modda dikkate alinmaz). Aksi halde ACCT-NO sirasinda, yeniden
+      *baslatma bekleniyorsa son kontrol noktasindan hemen sonraki
+      *ACCT-NO'ya konumlanir; degilse dosyanin basindan okunur.
+       H130-POSITION-MASTER.
+           IF WS-CTL-SORT-SURNAME
+              MOVE LOW-VALUES TO ACCT-SURNAME
+              START ACCT-REC KEY IS NOT LESS THAN ACCT-SURNAME
+              IF NOT ACCT-SUCCESS
+                 SET ACCT-EOF TO TRUE
+              END-IF
+           ELSE
+              IF WS-RESTART-PENDING
+                 MOVE WS-RESTART-KEY TO ACCT-NO
+                 START ACCT-REC KEY IS GREATER THAN ACCT-NO
+                 IF NOT ACCT-SUCCESS
+                    SET ACCT-EOF TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+      *START basarisiz olup ACCT-EOF isaretlendiyse kayit kalmadigi
+      *icin okuma denenmez.
+           IF NOT ACCT-EOF
+              READ ACCT-REC
+              IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+                 DISPLAY 'UNABLE TO READ FILE: ' ACCT-ST
+                 MOVE ACCT-ST TO RETURN-CODE
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+           END-IF.
+       H130-END.EXIT.
       *
        H200-PROCESS.
-      *ACCT-BDATE tarihini tam sayiya donusturur.
-           COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-BDATE).
-      *ACCT-TODAY tarihini tam sayiya donusturur.
-           COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY).
-           DISPLAY PRT-NAME.
-           DISPLAY PRT-BDATE.
-           INITIALIZE PRINT-REC.
-           MOVE ACCT-NO TO PRT-NO.
-           MOVE ACCT-NAME TO PRT-NAME.
-           MOVE ACCT-SURNAME TO PRT-SURNAME.
-           MOVE ACCT-BDATE TO PRT-BDATE.
-           MOVE ACCT-TODAY TO PRT-TODAY.
-      *Today ile dogum tarihi arasindaki fark bulunur.
-           COMPUTE PRT-DIFF = WS-INT-T - WS-INT-D.
+      *ACCT-BDATE/ACCT-TODAY gercek bir takvim tarihi degilse COMPUTE
+      *INTEGER-OF-DATE'e hic girmeden kaydi reddet, aksi halde tum
+      *batch abend olur.
+           ADD 1 TO WS-RECS-READ.
+           PERFORM H150-VALIDATE-DATES.
+           IF WS-DATES-VALID
+      *Bu kosuda ayni ACCT-NO daha once gorulmus mu kontrol eder.
+              PERFORM H170-CHECK-DUPLICATE
+      *ACCT-TODAY tarihini tam sayiya donusturur; H180'deki dogum
+      *gunune kalan gun hesabinin kaynagi budur.
+              COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
+              DISPLAY PRT-NAME
+              DISPLAY PRT-BDATE
+              INITIALIZE PRINT-REC
+              MOVE ACCT-NO TO PRT-NO
+              MOVE ACCT-NAME TO PRT-NAME
+              MOVE ACCT-SURNAME TO PRT-SURNAME
+              MOVE ACCT-BDATE TO PRT-BDATE
+              MOVE ACCT-TODAY TO PRT-TODAY
+      *ACCT-BDATE/ACCT-TODAY yil/ay/gun bilesenleri uzerinden dogrudan
+      *cikarma yapilarak yil/ay/gun bazinda yas hesaplanir.
+              PERFORM H160-CALCULATE-AGE
+              MOVE WS-AGE-YY TO PRT-AGE-YY
+              MOVE WS-AGE-MM TO PRT-AGE-MM
+              MOVE WS-AGE-DD TO PRT-AGE-DD
+      *Yas araligi filtresinden bagimsiz olarak yaklasan dogum
+      *gunlerini ayri rapora isler.
+              PERFORM H180-CHECK-UPCOMING-BIRTHDAY
+              PERFORM H175-CHECK-AGE-FILTER
+              IF WS-AGE-IN-RANGE
       *Id ile PRT-NAME arasina bosluk atmak icin kullandik.
-           MOVE SPACES TO PRINT-REC(5:2).
-           WRITE PRINT-REC.
+                 MOVE SPACES TO PRINT-REC(5:2)
+                 WRITE PRINT-REC
+                 PERFORM H185-WRITE-CSV-REC
+                 PERFORM H250-ACCUMULATE-TOTALS
+              END-IF
+           ELSE
+              PERFORM H195-WRITE-REJECT-REC
+           END-IF.
            READ ACCT-REC.
        H200-END.EXIT.
+      *Yazilan kayit sayisini ve dogum yili ondaligini biriktirir;
+      *kosu sonunda H900-WRITE-TRAILER bu sayaclari raporlar.
+       H250-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-RECS-WRITTEN.
+      *WS-DEC-SUB isaretsiz oldugundan (WS-BDATE-YYYY - 1900) 1900
+      *oncesi dogum yillari icin negatif cikar ve saklanirken isareti
+      *kaybolur; bu yuzden 1900 sinirindan asagisi COMPUTE'a girmeden
+      *once dogrudan WS-BDATE-YYYY uzerinden ayiklanir. 1900 oncesi
+      *(bucket 1) ve 2050 sonrasi (bucket 17) gercek ondalik
+      *kutulariyla (2..16) paylasilmaz; H920-WRITE-DECADE-LINE bu iki
+      *uc kutuyu kendi metin etiketiyle basar.
+           IF WS-BDATE-YYYY < 1900
+              MOVE 1 TO WS-DEC-SUB
+           ELSE
+              COMPUTE WS-DEC-SUB = (WS-BDATE-YYYY - 1900) / 10 + 2
+              IF WS-DEC-SUB > 17
+                 MOVE 17 TO WS-DEC-SUB
+              END-IF
+           END-IF.
+           ADD 1 TO WS-DECADE-COUNT(WS-DEC-SUB).
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+              PERFORM H260-WRITE-CHECKPOINT
+              MOVE 0 TO WS-CKPT-COUNTER
+           END-IF.
+       H250-END.EXIT.
+      *Belirli araliklarla (WS-CKPT-INTERVAL) son yazilan ACCT-NO ve
+      *kayit sayisini kontrol noktasi dosyasina isler.
+       H260-WRITE-CHECKPOINT.
+           MOVE ACCT-NO TO CHK-LAST-ACCT-NO.
+           MOVE WS-RECS-WRITTEN TO CHK-REC-COUNT.
+           SET CHK-INCOMPLETE TO TRUE.
+           REWRITE CHECKPOINT-REC.
+       H260-END.EXIT.
+      *ACCT-BDATE ve ACCT-TODAY'in ikisinin de gercek bir takvim
+      *tarihi oldugunu dogrular; ilk bozuk alani WS-BAD-FIELD-NAME/
+      *WS-BAD-FIELD-VALUE icine tasir.
+       H150-VALIDATE-DATES.
+           SET WS-DATES-VALID TO TRUE.
+           MOVE SPACES TO WS-BAD-FIELD-NAME.
+           MOVE ZERO TO WS-BAD-FIELD-VALUE.
+           MOVE 'INVALID CALENDAR DATE' TO WS-BAD-REASON.
+           MOVE ACCT-BDATE TO WS-CHK-CDT.
+           PERFORM H155-VALIDATE-CDT-FIELDS.
+           IF WS-CHK-INVALID
+              SET WS-DATES-INVALID TO TRUE
+              MOVE 'ACCT-BDATE' TO WS-BAD-FIELD-NAME
+              MOVE ACCT-BDATE TO WS-BAD-FIELD-VALUE
+           ELSE
+              MOVE ACCT-TODAY TO WS-CHK-CDT
+              PERFORM H155-VALIDATE-CDT-FIELDS
+              IF WS-CHK-INVALID
+                 SET WS-DATES-INVALID TO TRUE
+                 MOVE 'ACCT-TODAY' TO WS-BAD-FIELD-NAME
+                 MOVE ACCT-TODAY TO WS-BAD-FIELD-VALUE
+      *Her iki tarih de tek basina gecerli bir takvim tarihi olsa
+      *bile, dogum tarihi bugunden sonraysa (yazim hatasi vb.) kayit
+      *yine reddedilir; aksi halde H160-CALCULATE-AGE eksi farklari
+      *isaretsiz PIC 9 alanlara yazip anlamsiz bir yas basardi.
+              ELSE
+                 IF ACCT-BDATE > ACCT-TODAY
+                    SET WS-DATES-INVALID TO TRUE
+                    MOVE 'ACCT-BDATE' TO WS-BAD-FIELD-NAME
+                    MOVE ACCT-BDATE TO WS-BAD-FIELD-VALUE
+                    MOVE 'BIRTHDATE IS AFTER TODAY' TO WS-BAD-REASON
+                 END-IF
+              END-IF
+           END-IF.
+       H150-END.EXIT.
+      *WS-CHK-CDT icindeki yil/ay/gunun mumkun bir takvim tarihi olup
+      *olmadigini kontrol eder (artik yil dahil).
+       H155-VALIDATE-CDT-FIELDS.
+           SET WS-CHK-VALID TO TRUE.
+           IF WS-CHK-YYYY < 1601 OR WS-CHK-MM < 1 OR WS-CHK-MM > 12
+              SET WS-CHK-INVALID TO TRUE
+           END-IF.
+           IF WS-CHK-VALID
+              MOVE WS-DIM-ENTRY(WS-CHK-MM) TO WS-DIM-DAYS
+              IF WS-CHK-MM = 2
+                 AND FUNCTION MOD(WS-CHK-YYYY, 4) = 0
+                 AND (FUNCTION MOD(WS-CHK-YYYY, 100) NOT = 0
+                      OR FUNCTION MOD(WS-CHK-YYYY, 400) = 0)
+                 ADD 1 TO WS-DIM-DAYS
+              END-IF
+              IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-DIM-DAYS
+                 SET WS-CHK-INVALID TO TRUE
+              END-IF
+           END-IF.
+       H155-END.EXIT.
+      *Ayni hesabi ACCT-NO, ACCT-NAME, ACCT-SURNAME, ACCT-BDATE,
+      *ACCT-TODAY ve hesaplanan yasla birlikte virgulle ayrilmis
+      *olarak CSV-FILE'a yazar.
+       H185-WRITE-CSV-REC.
+           MOVE SPACES TO CSV-REC.
+      *DELIMITED BY SPACE ilk ic bosluk gordugunde durdugundan iki
+      *kelimeli isim/soyisimleri kirpiyordu (orn. 'MARY ANN' ->
+      *'MARY'); bunun yerine sondaki bosluklari FUNCTION TRIM ile
+      *atip DELIMITED BY SIZE kullaniyoruz.
+           STRING ACCT-NO                 DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM(ACCT-NAME)    DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  FUNCTION TRIM(ACCT-SURNAME) DELIMITED BY SIZE
+                  ','                     DELIMITED BY SIZE
+                  ACCT-BDATE      DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  ACCT-TODAY      DELIMITED BY SIZE
+                  ','             DELIMITED BY SIZE
+                  WS-AGE-YY       DELIMITED BY SIZE
+             INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+       H185-END.EXIT.
+      *WS-CTL-BDAY-WINDOW gun icinde bir dogum gunu varsa BIRTHRPT'ye
+      *yazar; pencere sifirsa (kontrol karti verilmemis) rapor bos
+      *kalir. WS-BDATE-CDT/WS-TODAY-CDT H160-CALCULATE-AGE tarafindan
+      *doldurulmus olmalidir.
+       H180-CHECK-UPCOMING-BIRTHDAY.
+           IF WS-CTL-BDAY-WINDOW > 0
+              MOVE WS-TODAY-YYYY TO WS-BDAY-TARGET-YYYY
+              PERFORM H182-COMPUTE-BDAY-FOR-YEAR
+              IF WS-BDAY-INT < WS-INT-T
+                 ADD 1 TO WS-BDAY-TARGET-YYYY
+                 PERFORM H182-COMPUTE-BDAY-FOR-YEAR
+              END-IF
+              COMPUTE WS-DAYS-TO-BDAY = WS-BDAY-INT - WS-INT-T
+              IF WS-DAYS-TO-BDAY <= WS-CTL-BDAY-WINDOW
+                 PERFORM H188-WRITE-BIRTHDAY-REC
+              END-IF
+           END-IF.
+       H180-END.EXIT.
+      *WS-BDAY-TARGET-YYYY yilindaki dogum gununu (subat 29 ise ve o
+      *yil artik degilse 28'e cekerek) tam sayiya cevirir; sonuc
+      *WS-BDAY-INT'e konur.
+       H182-COMPUTE-BDAY-FOR-YEAR.
+           MOVE WS-BDATE-DD TO WS-BDAY-DD-USE.
+           IF WS-BDATE-MM = 2 AND WS-BDATE-DD = 29
+              IF FUNCTION MOD(WS-BDAY-TARGET-YYYY, 4) NOT = 0
+                 OR (FUNCTION MOD(WS-BDAY-TARGET-YYYY, 100) = 0
+                     AND FUNCTION MOD(WS-BDAY-TARGET-YYYY, 400)
+                         NOT = 0)
+                 MOVE 28 TO WS-BDAY-DD-USE
+              END-IF
+           END-IF.
+           COMPUTE WS-BDAY-DATE = WS-BDAY-TARGET-YYYY * 10000
+                                 + WS-BDATE-MM * 100 + WS-BDAY-DD-USE.
+           COMPUTE WS-BDAY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-BDAY-DATE).
+       H182-END.EXIT.
+      *Yaklasan dogum gunu satirini ACCT-NO, isim, soyisim, dogum
+      *tarihi ve kalan gun sayisiyla birlikte BIRTHRPT'ye yazar.
+       H188-WRITE-BIRTHDAY-REC.
+           INITIALIZE BIRTHRPT-REC.
+           MOVE ACCT-NO TO BDY-ACCT-NO.
+           MOVE ACCT-NAME TO BDY-NAME.
+           MOVE ACCT-SURNAME TO BDY-SURNAME.
+           MOVE ACCT-BDATE TO BDY-BDATE.
+           MOVE WS-DAYS-TO-BDAY TO BDY-DAYS-AHEAD.
+           WRITE BIRTHRPT-REC.
+       H188-END.EXIT.
+      *Kontrol kartinda bir yas araligi verilmisse hesabin yasi bu
+      *araligin disindaysa WS-AGE-NOT-IN-RANGE isaretlenir ve kayit
+      *PRINT-LINE'a yazilmaz. CTL-AGE-LOW ve CTL-AGE-HIGH birbirinden
+      *bagimsiz degerlendirilir; biri sifirsa o yondeki sinir yok
+      *demektir (ornegin sadece CTL-AGE-LOW=60 verilmisse "60 ve
+      *uzeri" anlasilir, ikisi de test edilip tek bir ust sinira
+      *indirgenmez).
+       H175-CHECK-AGE-FILTER.
+           SET WS-AGE-IN-RANGE TO TRUE.
+           IF WS-CTL-AGE-LOW > 0 AND WS-AGE-YY < WS-CTL-AGE-LOW
+              SET WS-AGE-NOT-IN-RANGE TO TRUE
+           END-IF.
+           IF WS-CTL-AGE-HIGH > 0 AND WS-AGE-YY > WS-CTL-AGE-HIGH
+              SET WS-AGE-NOT-IN-RANGE TO TRUE
+           END-IF.
+       H175-END.EXIT.
+      *Tarihi bozuk kaydi ACCT-NO ve bozuk alaniyla birlikte
+      *REJECT-RPT'ye yazar; batch bu kayit yuzunden durmaz.
+       H195-WRITE-REJECT-REC.
+           INITIALIZE REJECT-REC.
+           MOVE ACCT-NO TO REJ-ACCT-NO.
+           MOVE WS-BAD-FIELD-NAME TO REJ-FIELD-NAME.
+           MOVE WS-BAD-FIELD-VALUE TO REJ-FIELD-VALUE.
+           MOVE WS-BAD-REASON TO REJ-REASON.
+           WRITE REJECT-REC.
+       H195-END.EXIT.
+      *ACCT-NO'nun bu kosuda daha once gorulup gorulmedigini
+      *WS-DUP-FLAGS tablosundan sinar; daha once gorulmusse
+      *H178-WRITE-DUP-WARNING'i tetikler, aksi halde ilk gorulme
+      *olarak isaretler.
+       H170-CHECK-DUPLICATE.
+           COMPUTE WS-DUP-IDX = ACCT-NO + 1.
+           IF WS-DUP-FLAGS(WS-DUP-IDX) = 'Y'
+              PERFORM H178-WRITE-DUP-WARNING
+           ELSE
+              MOVE 'Y' TO WS-DUP-FLAGS(WS-DUP-IDX)
+           END-IF.
+       H170-END.EXIT.
+      *Mukerrer ACCT-NO'yu REJECT-RPT'ye bir uyari satiri olarak
+      *yazar; kayit yine de normal sekilde raporlanmaya devam eder,
+      *bu sadece ana dosyadaki veri kalitesi sorununu isaretler.
+       H178-WRITE-DUP-WARNING.
+           INITIALIZE REJECT-REC.
+           MOVE ACCT-NO TO REJ-ACCT-NO.
+           MOVE 'ACCT-NO' TO REJ-FIELD-NAME.
+           MOVE ACCT-NO TO REJ-FIELD-VALUE.
+           MOVE 'DUP ACCT-NO IN MASTER FILE' TO REJ-REASON.
+           WRITE REJECT-REC.
+       H178-END.EXIT.
+      *ACCT-BDATE ile ACCT-TODAY arasindaki farki yil/ay/gun olarak
+      *kirar. WS-BDATE-CDT/WS-TODAY-CDT (yil/ay/gun bilesenleri) bu
+      *hesabin kaynagidir; eski PRT-DIFF (PIC 9(04) gun farki) 27
+      *yasin uzerinde tastigi icin bu kirilim onun yerini alir.
+      *WS-AGE-DD/WS-AGE-MM isaretsiz (unsigned) PIC 9 alanlar oldugu
+      *icin bir COMPUTE'un sonucu asla negatif gorunmez (COBOL bu
+      *durumda mutlak degeri saklar); bu yuzden odunc alma karari,
+      *sonucu hesaplayip isaretine bakmak yerine, cikarma yapilmadan
+      *once girdi alanlarinin dogrudan karsilastirilmasiyla verilir.
+       H160-CALCULATE-AGE.
+           MOVE ACCT-BDATE TO WS-BDATE-CDT.
+           MOVE ACCT-TODAY TO WS-TODAY-CDT.
+           IF WS-TODAY-DD < WS-BDATE-DD
+              COMPUTE WS-BORROW-MM = WS-TODAY-MM - 1
+              IF WS-BORROW-MM = 0
+                 MOVE 12 TO WS-BORROW-MM
+              END-IF
+              MOVE WS-DIM-ENTRY(WS-BORROW-MM) TO WS-DIM-DAYS
+              IF WS-BORROW-MM = 2
+                 AND FUNCTION MOD(WS-TODAY-YYYY, 4) = 0
+                 AND (FUNCTION MOD(WS-TODAY-YYYY, 100) NOT = 0
+                      OR FUNCTION MOD(WS-TODAY-YYYY, 400) = 0)
+                 ADD 1 TO WS-DIM-DAYS
+              END-IF
+              COMPUTE WS-AGE-DD = WS-TODAY-DD + WS-DIM-DAYS
+                                 - WS-BDATE-DD
+              MOVE 1 TO WS-MM-BORROW
+           ELSE
+              COMPUTE WS-AGE-DD = WS-TODAY-DD - WS-BDATE-DD
+              MOVE 0 TO WS-MM-BORROW
+           END-IF.
+           IF (WS-TODAY-MM - WS-MM-BORROW) < WS-BDATE-MM
+              COMPUTE WS-AGE-MM = WS-TODAY-MM + 12 - WS-MM-BORROW
+                                 - WS-BDATE-MM
+              MOVE 1 TO WS-YY-BORROW
+           ELSE
+              COMPUTE WS-AGE-MM = WS-TODAY-MM - WS-MM-BORROW
+                                 - WS-BDATE-MM
+              MOVE 0 TO WS-YY-BORROW
+           END-IF.
+           COMPUTE WS-AGE-YY = WS-TODAY-YYYY - WS-BDATE-YYYY
+                             - WS-YY-BORROW.
+       H160-END.EXIT.
       *Dosya kapama islemi
        H300-CLOSE-FILES.
            CLOSE ACCT-REC
-                 PRINT-LINE.
+                 PRINT-LINE
+                 REJECT-RPT
+                 CSV-FILE
+                 BIRTHRPT.
+           IF WS-CHKPT-OPEN
+              CLOSE CHECKPOINT-FILE
+           END-IF.
        H300-END.EXIT.
+      *Kosuyu tek bakista dogrulamak icin PRINT-LINE'a kontrol toplami
+      *(trailer) satirlari yazar. Dosya kapatilmadan once cagrilmalidir.
+       H900-WRITE-TRAILER.
+           IF WS-PRT-OPEN
+              INITIALIZE TRAILER-REC
+              MOVE 'TOTAL RECORDS READ:' TO TRL-LABEL
+              MOVE WS-RECS-READ TO TRL-RECS-READ
+              MOVE 'RECORDS WRITTEN:' TO TRL-LABEL2
+              MOVE WS-RECS-WRITTEN TO TRL-RECS-WRITTEN
+              WRITE TRAILER-REC
+              PERFORM H920-WRITE-DECADE-LINE
+                 VARYING WS-DEC-IDX FROM 1 BY 1
+                 UNTIL WS-DEC-IDX > 17
+           END-IF.
+       H900-END.EXIT.
+      *Bos olmayan her dogum yili ondaligi icin bir satir yazar.
+      *1 numarali kutu (1900 oncesi) ve 17 numarali kutu (2050 ve
+      *sonrasi) kirilim tablosunun uc noktalari oldugundan gercek bir
+      *ondalik araligi degil, kendi metin etiketleriyle basilir.
+       H920-WRITE-DECADE-LINE.
+           IF WS-DECADE-COUNT(WS-DEC-IDX) > 0
+              INITIALIZE TRAILER-REC
+              MOVE 'BIRTH DECADE:' TO TRL-LABEL
+              EVALUATE WS-DEC-IDX
+                 WHEN 1
+                    MOVE 'PRE-1900' TO TRL-DECADE-RANGE-TEXT
+                 WHEN 17
+                    MOVE '2050 AND LATER' TO TRL-DECADE-RANGE-TEXT
+                 WHEN OTHER
+                    COMPUTE TRL-DECADE-LOW =
+                       1900 + (WS-DEC-IDX - 2) * 10
+                    COMPUTE TRL-DECADE-HIGH = TRL-DECADE-LOW + 9
+              END-EVALUATE
+              MOVE WS-DECADE-COUNT(WS-DEC-IDX) TO TRL-DECADE-COUNT
+              WRITE TRAILER-REC
+           END-IF.
+       H920-END.EXIT.
+      *Kosu normal sekilde EOF'a ulastiginda kontrol noktasini
+      *tamamlandi olarak isaretler; sonraki bir yeniden baslatma
+      *istegi bastan baslar.
+       H265-FINALIZE-CHECKPOINT.
+           IF WS-CHKPT-OPEN
+              MOVE WS-RECS-WRITTEN TO CHK-REC-COUNT
+              SET CHK-COMPLETE TO TRUE
+              REWRITE CHECKPOINT-REC
+           END-IF.
+       H265-END.EXIT.
       *Program bitis islemi
        H999-PROGRAM-EXIT.
+           PERFORM H900-WRITE-TRAILER.
+           PERFORM H265-FINALIZE-CHECKPOINT.
            PERFORM H300-CLOSE-FILES.
            STOP RUN.
        H999-END.EXIT.
