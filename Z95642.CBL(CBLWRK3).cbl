@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBLWRK3.
+       AUTHOR.        Burak Kozluca.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *ACCT-REC, CBLWRK2 ile ayni ACCTFLD duzenini ve ayni indeksli
+      *(KSDS) organizasyonu kullanan hesap ana dosyasi; burada ekleme/
+      *degistirme/silme yapabilmek icin I-O modda ve DYNAMIC erisimle
+      *acilir.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC
+                             ORGANIZATION  INDEXED
+                             ACCESS MODE   DYNAMIC
+                             RECORD KEY    IS ACCT-NO
+                             ALTERNATE RECORD KEY IS ACCT-SURNAME
+                                          WITH DUPLICATES
+                             STATUS    ACCT-ST.
+           SELECT TRANS-REC  ASSIGN TO TRANIN
+                             STATUS    TRN-ST.
+           SELECT TRANS-RPT  ASSIGN TO TRNRPT
+                             STATUS    RPT-ST.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+
+      *Hesap ana dosyasi (bakim islemlerinin uygulandigi dosya).
+       FD  ACCT-REC RECORDING MODE F.
+           COPY ACCTFLD.
+
+      *Ekle/Degistir/Sil islem kayitlarini tasiyan giris dosyasi.
+       FD  TRANS-REC RECORDING MODE F.
+       01  TRANS-FIELDS.
+           05 TRANS-ACTION      PIC X(01).
+              88 TRANS-ADD         VALUE 'A'.
+              88 TRANS-CHANGE      VALUE 'C'.
+              88 TRANS-DELETE      VALUE 'D'.
+           05 TRANS-ACCT-NO     PIC 9(04).
+           05 TRANS-ACCT-NAME   PIC X(15).
+           05 TRANS-ACCT-SURNAME PIC X(15).
+           05 TRANS-ACCT-BDATE  PIC 9(08).
+           05 TRANS-ACCT-TODAY  PIC 9(08).
+
+      *Uygulanamayan islemlerin (gecersiz aksiyon kodu, bulunamayan
+      *hesap, cakisan ACCT-NO, bozuk tarih) dustugu istisna raporu.
+       FD  TRANS-RPT RECORDING MODE F.
+       01  TRANS-RPT-REC.
+           05 RPT-ACCT-NO       PIC 9(04).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 RPT-ACTION        PIC X(01).
+           05 FILLER            PIC X(02) VALUE SPACES.
+           05 RPT-REASON        PIC X(30).
+
+      *-------------------
+       WORKING-STORAGE SECTION.
+      *-------------------
+       01  WS-WORK-AREA.
+           05 ACCT-ST   PIC 9(02).
+              88 ACCT-SUCCESS  VALUE 00 97.
+              88 ACCT-NOTFOUND VALUE 23.
+              88 ACCT-DUPKEY   VALUE 22.
+           05 TRN-ST    PIC 9(02).
+              88 TRN-EOF       VALUE 10.
+              88 TRN-SUCCESS   VALUE 00 97.
+           05 RPT-ST    PIC 9(02).
+              88 RPT-SUCCESS   VALUE 00 97.
+           05 WS-REJECT-SW      PIC X(01).
+              88 WS-REJECTED       VALUE 'Y'.
+              88 WS-NOT-REJECTED   VALUE 'N'.
+           05 WS-REJECT-REASON  PIC X(30).
+
+      *TRANS-ACCT-BDATE/TRANS-ACCT-TODAY'in gercek bir takvim tarihi
+      *olup olmadigini kontrol etmek icin CBLWRK2'deki ile ayni
+      *yontem kullanilir.
+       01  WS-DATE-CHK-AREA.
+           05 WS-CHK-CDT.
+              10 WS-CHK-YYYY PIC 9(04).
+              10 WS-CHK-MM   PIC 9(02).
+              10 WS-CHK-DD   PIC 9(02).
+           05 WS-CHK-SW        PIC X(01).
+              88 WS-CHK-VALID     VALUE 'Y'.
+              88 WS-CHK-INVALID   VALUE 'N'.
+           05 WS-DIM-DAYS       PIC 9(02).
+
+       01  WS-DIM-VALUES.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01  WS-DIM-TABLE REDEFINES WS-DIM-VALUES.
+           05 WS-DIM-ENTRY PIC 9(02) OCCURS 12 TIMES.
+
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+
+      *Mainde isletilecek alt programlar(paragraflar) tanimlandi.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS UNTIL TRN-EOF.
+           PERFORM H999-PROGRAM-EXIT.
+      *Dosyalarin acilamama ve okunamama durumunu kontrol ettik.
+       H100-OPEN-FILES.
+           OPEN I-O ACCT-REC.
+           IF (ACCT-ST NOT = 0) AND (ACCT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN INPUT TRANS-REC.
+           IF (TRN-ST NOT = 0) AND (TRN-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' TRN-ST
+              MOVE TRN-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           OPEN OUTPUT TRANS-RPT.
+           IF (RPT-ST NOT = 0) AND (RPT-ST NOT = 97)
+              DISPLAY 'UNABLE TO OPEN FILE: ' RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           READ TRANS-REC.
+           IF (TRN-ST NOT = 0) AND (TRN-ST NOT = 97)
+              DISPLAY 'UNABLE TO READ FILE: ' TRN-ST
+              MOVE TRN-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END.EXIT.
+      *Her islem kaydini dogrular ve ADD/CHANGE/DELETE aksiyonuna
+      *gore hesap ana dosyasina uygular.
+       H200-PROCESS.
+           SET WS-NOT-REJECTED TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON.
+           PERFORM H150-VALIDATE-TRANS.
+           IF WS-NOT-REJECTED
+              EVALUATE TRUE
+                 WHEN TRANS-ADD
+                    PERFORM H210-APPLY-ADD
+                 WHEN TRANS-CHANGE
+                    PERFORM H220-APPLY-CHANGE
+                 WHEN TRANS-DELETE
+                    PERFORM H230-APPLY-DELETE
+                 WHEN OTHER
+                    SET WS-REJECTED TO TRUE
+                    MOVE 'INVALID ACTION CODE' TO WS-REJECT-REASON
+              END-EVALUATE
+           END-IF.
+           IF WS-REJECTED
+              PERFORM H295-WRITE-REJECT-REC
+           END-IF.
+           READ TRANS-REC.
+       H200-END.EXIT.
+      *TRANS-ACCT-NO'nun sifir olmadigini ve ADD/CHANGE islemlerinde
+      *tarih alanlarinin gercek bir takvim tarihi oldugunu dogrular.
+       H150-VALIDATE-TRANS.
+           IF TRANS-ACCT-NO = 0
+              SET WS-REJECTED TO TRUE
+              MOVE 'ACCT-NO IS ZERO' TO WS-REJECT-REASON
+           END-IF.
+           IF WS-NOT-REJECTED
+              AND (TRANS-ADD OR TRANS-CHANGE)
+              MOVE TRANS-ACCT-BDATE TO WS-CHK-CDT
+              PERFORM H155-VALIDATE-CDT-FIELDS
+              IF WS-CHK-INVALID
+                 SET WS-REJECTED TO TRUE
+                 MOVE 'INVALID ACCT-BDATE' TO WS-REJECT-REASON
+              ELSE
+                 MOVE TRANS-ACCT-TODAY TO WS-CHK-CDT
+                 PERFORM H155-VALIDATE-CDT-FIELDS
+                 IF WS-CHK-INVALID
+                    SET WS-REJECTED TO TRUE
+                    MOVE 'INVALID ACCT-TODAY' TO WS-REJECT-REASON
+                 END-IF
+              END-IF
+           END-IF.
+       H150-END.EXIT.
+      *WS-CHK-CDT icindeki yil/ay/gunun mumkun bir takvim tarihi olup
+      *olmadigini kontrol eder (artik yil dahil).
+       H155-VALIDATE-CDT-FIELDS.
+           SET WS-CHK-VALID TO TRUE.
+           IF WS-CHK-YYYY < 1601 OR WS-CHK-MM < 1 OR WS-CHK-MM > 12
+              SET WS-CHK-INVALID TO TRUE
+           END-IF.
+           IF WS-CHK-VALID
+              MOVE WS-DIM-ENTRY(WS-CHK-MM) TO WS-DIM-DAYS
+              IF WS-CHK-MM = 2
+                 AND FUNCTION MOD(WS-CHK-YYYY, 4) = 0
+                 AND (FUNCTION MOD(WS-CHK-YYYY, 100) NOT = 0
+                      OR FUNCTION MOD(WS-CHK-YYYY, 400) = 0)
+                 ADD 1 TO WS-DIM-DAYS
+              END-IF
+              IF WS-CHK-DD < 1 OR WS-CHK-DD > WS-DIM-DAYS
+                 SET WS-CHK-INVALID TO TRUE
+              END-IF
+           END-IF.
+       H155-END.EXIT.
+      *Yeni bir ACCT-FIELDS kaydi ekler. Ayni ACCT-NO zaten varsa
+      *WRITE ACCT-DUPKEY donduru ve islem reddedilir.
+       H210-APPLY-ADD.
+           MOVE TRANS-ACCT-NO TO ACCT-NO.
+           MOVE TRANS-ACCT-NAME TO ACCT-NAME.
+           MOVE TRANS-ACCT-SURNAME TO ACCT-SURNAME.
+           MOVE TRANS-ACCT-BDATE TO ACCT-BDATE.
+           MOVE TRANS-ACCT-TODAY TO ACCT-TODAY.
+           WRITE ACCT-FIELDS.
+           IF NOT ACCT-SUCCESS
+              SET WS-REJECTED TO TRUE
+              MOVE 'DUPLICATE ACCT-NO ON ADD' TO WS-REJECT-REASON
+           END-IF.
+       H210-END.EXIT.
+      *ACCT-NAME/ACCT-SURNAME/ACCT-BDATE/ACCT-TODAY alanlarini
+      *TRANS-REC'ten gelen degerlerle degistirir.
+       H220-APPLY-CHANGE.
+           MOVE TRANS-ACCT-NO TO ACCT-NO.
+           READ ACCT-REC KEY IS ACCT-NO.
+           IF NOT ACCT-SUCCESS
+              SET WS-REJECTED TO TRUE
+              MOVE 'ACCT-NO NOT FOUND ON CHANGE' TO WS-REJECT-REASON
+           ELSE
+              MOVE TRANS-ACCT-NAME TO ACCT-NAME
+              MOVE TRANS-ACCT-SURNAME TO ACCT-SURNAME
+              MOVE TRANS-ACCT-BDATE TO ACCT-BDATE
+              MOVE TRANS-ACCT-TODAY TO ACCT-TODAY
+              REWRITE ACCT-FIELDS
+              IF NOT ACCT-SUCCESS
+                 SET WS-REJECTED TO TRUE
+                 MOVE 'REWRITE FAILED ON CHANGE' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+       H220-END.EXIT.
+      *ACCT-NO'su TRANS-REC ile eslesen hesabi ana dosyadan siler.
+       H230-APPLY-DELETE.
+           MOVE TRANS-ACCT-NO TO ACCT-NO.
+           READ ACCT-REC KEY IS ACCT-NO.
+           IF NOT ACCT-SUCCESS
+              SET WS-REJECTED TO TRUE
+              MOVE 'ACCT-NO NOT FOUND ON DELETE' TO WS-REJECT-REASON
+           ELSE
+              DELETE ACCT-REC
+              IF NOT ACCT-SUCCESS
+                 SET WS-REJECTED TO TRUE
+                 MOVE 'DELETE FAILED' TO WS-REJECT-REASON
+              END-IF
+           END-IF.
+       H230-END.EXIT.
+      *Uygulanamayan islemi ACCT-NO, aksiyon kodu ve sebebiyle
+      *birlikte TRANS-RPT'ye yazar.
+       H295-WRITE-REJECT-REC.
+           INITIALIZE TRANS-RPT-REC.
+           MOVE TRANS-ACCT-NO TO RPT-ACCT-NO.
+           MOVE TRANS-ACTION TO RPT-ACTION.
+           MOVE WS-REJECT-REASON TO RPT-REASON.
+           WRITE TRANS-RPT-REC.
+       H295-END.EXIT.
+      *Dosya kapama islemi
+       H300-CLOSE-FILES.
+           CLOSE ACCT-REC
+                 TRANS-REC
+                 TRANS-RPT.
+       H300-END.EXIT.
+      *Program bitis islemi
+       H999-PROGRAM-EXIT.
+           PERFORM H300-CLOSE-FILES.
+           STOP RUN.
+       H999-END.EXIT.
